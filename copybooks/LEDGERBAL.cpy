@@ -0,0 +1,5 @@
+      * LEDGERBAL - Ledger balance master record, keyed by account.
+      * Persists the running balance across Lambda calls (BALFILE).
+           05  BAL-ACCOUNT             PIC X(10).
+           05  BAL-BALANCE             PIC S9(9)V99.
+           05  BAL-LAST-UPDATE         PIC X(26).
