@@ -0,0 +1,10 @@
+      * LEDGERPST - Posting detail record (POSTFILE).
+      * One record per transaction posted by runner.cob, kept
+      * independently of the balance master so the nightly
+      * reconciliation job can recompute control totals per account.
+           05  POST-TIMESTAMP          PIC X(26).
+           05  POST-ACCOUNT            PIC X(10).
+           05  POST-AMOUNT             PIC S9(9)V99.
+           05  POST-DRCR-FLAG          PIC X(01).
+           05  POST-OVERFLOW-FLAG      PIC X(01).
+               88  POST-HAD-OVERFLOW   VALUE 'Y'.
