@@ -0,0 +1,8 @@
+      * LEDGERTX - Ledger transaction record (one posting request).
+      * Used by the transaction input file (TRANFILE) in runner.cob.
+           05  TX-ACCOUNT              PIC X(10).
+           05  TX-AMOUNT               PIC S9(9)V99.
+           05  TX-DRCR-FLAG            PIC X(01).
+               88  TX-IS-DEBIT         VALUE 'D'.
+               88  TX-IS-CREDIT        VALUE 'C'.
+           05  TX-REFERENCE            PIC X(12).
