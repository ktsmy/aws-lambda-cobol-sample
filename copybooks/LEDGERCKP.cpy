@@ -0,0 +1,5 @@
+      * LEDGERCKP - Checkpoint record for the posting loop (CKPTFILE).
+      * Holds the relative record number of the last transaction that
+      * was fully posted, so a restarted invocation can resume after it
+      * instead of reposting transactions that already went through.
+           05  CKPT-LAST-REC           PIC 9(09).
