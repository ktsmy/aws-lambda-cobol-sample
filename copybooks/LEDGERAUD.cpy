@@ -0,0 +1,7 @@
+      * LEDGERAUD - Audit trail record, one per Cobol-Ledger invocation.
+      * Appended to AUDITFILE so a disputed entry can be traced back
+      * to the call that produced it, without relying on Lambda logs.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-FUNCTION-ID         PIC X(10).
+           05  AUD-INPUT-SUMMARY       PIC X(60).
+           05  AUD-STATUS-CODE         PIC X(03).
