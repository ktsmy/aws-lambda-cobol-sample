@@ -1,34 +1,219 @@
 000010 IDENTIFICATION DIVISION.
 000050* THIS IS A COBOL PROGRAM THAT WILL RUN IN LAMBDA.
-000060* It will run a loop 4 times, concatinate some strings.
-000061* And add the expceted attributes for API Gateway.
-000070 PROGRAM-ID. Cobol-Ledger.
-000080 DATA DIVISION.
+000060* It looks up the persisted balance for an account posted by
+000061* runner.cob (LEDGER-POST) and adds the expected attributes for
+000062* API Gateway.
+000063* Function id: LOOKUP. CALLed by the dispatcher (LEDGER-DISPATCHER),
+000064* which is the program's only entry point.
+000070 PROGRAM-ID. LEDGER-LOOKUP.
+000080 ENVIRONMENT DIVISION.
+000081 INPUT-OUTPUT SECTION.
+000082 FILE-CONTROL.
+           SELECT BAL-MASTER ASSIGN TO "BALFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAL-ACCOUNT
+               FILE STATUS IS WS-BAL-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+000083 DATA DIVISION.
+000084 FILE SECTION.
+       FD  BAL-MASTER.
+       01  BAL-RECORD.
+           COPY LEDGERBAL.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY LEDGERAUD.
 000090 WORKING-STORAGE SECTION.
-000100 01 LOOP_COUNT PIC 9(1) VALUE 0.
 000110 01 WS-MESSAGE PIC X(1500).
 000120 01 WS-LAMBDA PIC X(1000).
 000130 01 WS-COUNT PIC 99 VALUE 1.
 000140 01 WS-COUNTR PIC 99 VALUE 1.
 000150 01 WS-TMP PIC X(10).
+       01 WS-BAL-STATUS PIC X(02) VALUE '00'.
+       01 WS-AUDIT-STATUS PIC X(02) VALUE '00'.
+       01 WS-STATUS-CODE PIC 9(03) VALUE 200.
+       01 WS-OVERFLOW-SW PIC X(01) VALUE 'N'.
+           88 WS-OVERFLOW-OCCURRED VALUE 'Y'.
+       01 WS-FOUND-SW PIC X(01) VALUE 'N'.
+           88 WS-ACCOUNT-FOUND VALUE 'Y'.
+       01 WS-HARD-FAIL-SW PIC X(01) VALUE 'N'.
+           88 WS-HARD-FAILURE VALUE 'Y'.
+       01 WS-FUNCTION-ID PIC X(10) VALUE 'LOOKUP'.
+       01 WS-LOOKUP-ACCOUNT PIC X(10) VALUE SPACES.
+       01 WS-INPUT-SUMMARY PIC X(60) VALUE SPACES.
+       01 WS-TIMESTAMP PIC X(26) VALUE SPACES.
+       01 WS-CUR-DATE8 PIC 9(08) VALUE 0.
+       01 WS-CUR-DATE-X REDEFINES WS-CUR-DATE8.
+           05 WS-CUR-YYYY PIC 9(04).
+           05 WS-CUR-MM PIC 9(02).
+           05 WS-CUR-DD PIC 9(02).
+       01 WS-CUR-TIME8 PIC 9(08) VALUE 0.
+       01 WS-CUR-TIME-X REDEFINES WS-CUR-TIME8.
+           05 WS-CUR-HH PIC 9(02).
+           05 WS-CUR-MIN PIC 9(02).
+           05 WS-CUR-SEC PIC 9(02).
+           05 WS-CUR-CENT PIC 9(02).
+       01 WS-BALANCE-EDIT PIC ---9(7).99.
+000160 LINKAGE SECTION.
+       01 LS-EVENT-JSON PIC X(2000).
+       01 LS-FUNCTION-ID PIC X(10).
+       01 LS-RESPONSE-JSON PIC X(1000).
 
-000160 PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-EVENT-JSON LS-FUNCTION-ID
+               LS-RESPONSE-JSON.
         A-PARA.
-        MOVE 'Hi lambda from COBOL' TO WS-MESSAGE
+        PERFORM C-PARA
+        PERFORM D-PARA
+        PERFORM E-PARA
         PERFORM B-LAMBDAFORMAT
-        DISPLAY FUNCTION TRIM(WS-LAMBDA)
-        STOP RUN.
+        PERFORM F-PARA
+        CLOSE BAL-MASTER
+        CLOSE AUDIT-FILE
+        MOVE WS-LAMBDA TO LS-RESPONSE-JSON
+        IF WS-OVERFLOW-OCCURRED
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            IF WS-HARD-FAILURE
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
+        END-IF
+        GOBACK.
 
         B-LAMBDAFORMAT.
+        IF WS-OVERFLOW-OCCURRED
+            PERFORM J-PARA
+        ELSE
+            STRING '{'
+                    '"statusCode": '
+                    FUNCTION TRIM(WS-STATUS-CODE)
+                    ','
+                    '"headers": {"Content-Type": "application/json"},'
+                    '"isBase64Encoded": false,'
+                    '"body":'
+                    '"{\"message\":\"'
+                    FUNCTION TRIM(WS-MESSAGE)
+                    '\",'
+                    '\"runtime\":\"COBOL\",'
+                    '\"function\":\"'
+                    FUNCTION TRIM(WS-FUNCTION-ID)
+                    '\"}"}'
+                    INTO WS-LAMBDA
+                    WITH POINTER WS-COUNT
+                    ON OVERFLOW
+                        SET WS-OVERFLOW-OCCURRED TO TRUE
+                        PERFORM J-PARA
+            END-STRING
+        END-IF.
+
+        C-PARA.
+        ACCEPT WS-CUR-DATE8 FROM DATE YYYYMMDD
+        ACCEPT WS-CUR-TIME8 FROM TIME
+        MOVE LS-FUNCTION-ID TO WS-FUNCTION-ID
+        IF WS-FUNCTION-ID = SPACES OR LOW-VALUES
+            MOVE 'LOOKUP' TO WS-FUNCTION-ID
+        END-IF
+        STRING WS-CUR-YYYY '-' WS-CUR-MM '-' WS-CUR-DD 'T'
+                WS-CUR-HH ':' WS-CUR-MIN ':' WS-CUR-SEC 'Z'
+                INTO WS-TIMESTAMP
+        END-STRING
+        MOVE SPACES TO WS-MESSAGE
+        MOVE SPACES TO WS-LAMBDA
+        MOVE LS-EVENT-JSON(1:60) TO WS-INPUT-SUMMARY
+        OPEN INPUT BAL-MASTER
+        IF WS-BAL-STATUS = '35'
+            OPEN OUTPUT BAL-MASTER
+            CLOSE BAL-MASTER
+            OPEN INPUT BAL-MASTER
+        END-IF
+        IF WS-BAL-STATUS NOT = '00'
+            SET WS-HARD-FAILURE TO TRUE
+        END-IF
+        OPEN EXTEND AUDIT-FILE
+        IF WS-AUDIT-STATUS NOT = '00'
+            OPEN OUTPUT AUDIT-FILE
+        END-IF.
+
+        D-PARA.
+        MOVE SPACES TO WS-LOOKUP-ACCOUNT
+        UNSTRING LS-EVENT-JSON DELIMITED BY '"account":"'
+                INTO WS-TMP WS-LOOKUP-ACCOUNT
+        END-UNSTRING
+        IF WS-LOOKUP-ACCOUNT NOT = SPACES
+            UNSTRING WS-LOOKUP-ACCOUNT DELIMITED BY '"'
+                    INTO WS-LOOKUP-ACCOUNT
+            END-UNSTRING
+        END-IF.
+
+        E-PARA.
+        IF WS-HARD-FAILURE
+            MOVE 'BALFILE unavailable' TO WS-MESSAGE
+            MOVE 500 TO WS-STATUS-CODE
+        ELSE
+            IF WS-LOOKUP-ACCOUNT = SPACES
+                MOVE 'no account supplied in request' TO WS-MESSAGE
+                MOVE 400 TO WS-STATUS-CODE
+            ELSE
+                MOVE WS-LOOKUP-ACCOUNT TO BAL-ACCOUNT
+                READ BAL-MASTER
+                    INVALID KEY
+                        SET WS-FOUND-SW TO 'N'
+                    NOT INVALID KEY
+                        SET WS-ACCOUNT-FOUND TO TRUE
+                END-READ
+                IF WS-ACCOUNT-FOUND
+                    MOVE BAL-BALANCE TO WS-BALANCE-EDIT
+                    STRING 'account '
+                            FUNCTION TRIM(WS-LOOKUP-ACCOUNT)
+                            ' balance '
+                            FUNCTION TRIM(WS-BALANCE-EDIT)
+                            INTO WS-MESSAGE
+                            WITH POINTER WS-COUNTR
+                            ON OVERFLOW
+                                SET WS-OVERFLOW-OCCURRED TO TRUE
+                                DISPLAY 'OVERFLOW!'
+                    END-STRING
+                ELSE
+                    STRING 'account '
+                            FUNCTION TRIM(WS-LOOKUP-ACCOUNT)
+                            ' not found'
+                            INTO WS-MESSAGE
+                            WITH POINTER WS-COUNTR
+                            ON OVERFLOW
+                                SET WS-OVERFLOW-OCCURRED TO TRUE
+                                DISPLAY 'OVERFLOW!'
+                    END-STRING
+                    MOVE 404 TO WS-STATUS-CODE
+                END-IF
+            END-IF
+        END-IF.
+
+        F-PARA.
+        MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+        MOVE WS-FUNCTION-ID TO AUD-FUNCTION-ID
+        MOVE WS-INPUT-SUMMARY TO AUD-INPUT-SUMMARY
+        MOVE WS-STATUS-CODE TO AUD-STATUS-CODE
+        WRITE AUDIT-RECORD.
+
+        J-PARA.
+        MOVE 500 TO WS-STATUS-CODE
+        MOVE SPACES TO WS-LAMBDA
+        MOVE 1 TO WS-COUNT
         STRING '{'
-                '"statusCode": 200,'
+                '"statusCode": '
+                FUNCTION TRIM(WS-STATUS-CODE)
+                ','
+                '"headers": {"Content-Type": "application/json"},'
+                '"isBase64Encoded": false,'
                 '"body":'
-                '"{\"message\":\"'
-                FUNCTION TRIM(WS-MESSAGE)
-                '\",'
-                '\"runtime\":\"COBOL\",'
-                '\"function\":\"Function: 2\"'
-                '}"}'
+                '"{\"message\":\"ledger lookup message exceeded '
+                'output buffer\",\"runtime\":\"COBOL\",'
+                '\"function\":\"'
+                FUNCTION TRIM(WS-FUNCTION-ID)
+                '\"}"}'
                 INTO WS-LAMBDA
                 WITH POINTER WS-COUNT
                 ON OVERFLOW DISPLAY 'OVERFLOW!'
