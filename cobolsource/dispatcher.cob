@@ -0,0 +1,57 @@
+000010 IDENTIFICATION DIVISION.
+000050* THIS IS THE FRONT-DOOR LAMBDA ENTRY POINT FOR COBOL-LEDGER.
+000060* It reads the incoming API Gateway event off the command line,
+000061* resolves which ledger function was requested, and CALLs the
+000062* matching subprogram instead of a function name being a literal
+000063* typed in by hand.
+000070 PROGRAM-ID. LEDGER-DISPATCHER.
+000080 DATA DIVISION.
+000090 WORKING-STORAGE SECTION.
+       01 WS-EVENT-JSON PIC X(2000) VALUE SPACES.
+       01 WS-RESPONSE-JSON PIC X(1000) VALUE SPACES.
+       01 WS-FUNCTION-ID PIC X(10) VALUE SPACES.
+       01 WS-TMP PIC X(2000).
+       01 WS-FUNCTION-TAG PIC X(2000).
+000160 PROCEDURE DIVISION.
+        A-PARA.
+        ACCEPT WS-EVENT-JSON FROM COMMAND-LINE
+        PERFORM B-PARA
+        EVALUATE WS-FUNCTION-ID
+            WHEN '1'
+            WHEN 'POST'
+                MOVE 'POST' TO WS-FUNCTION-ID
+                CALL 'LEDGER-POST' USING WS-EVENT-JSON WS-FUNCTION-ID
+                        WS-RESPONSE-JSON
+            WHEN 'LOOKUP'
+                CALL 'LEDGER-LOOKUP' USING WS-EVENT-JSON WS-FUNCTION-ID
+                        WS-RESPONSE-JSON
+            WHEN OTHER
+                PERFORM C-PARA
+        END-EVALUATE
+        DISPLAY FUNCTION TRIM(WS-RESPONSE-JSON)
+        STOP RUN.
+
+        B-PARA.
+        MOVE SPACES TO WS-FUNCTION-TAG
+        UNSTRING WS-EVENT-JSON DELIMITED BY '"function":"'
+                INTO WS-TMP WS-FUNCTION-TAG
+        END-UNSTRING
+        IF WS-FUNCTION-TAG NOT = SPACES
+            UNSTRING WS-FUNCTION-TAG DELIMITED BY '"'
+                    INTO WS-FUNCTION-TAG
+            END-UNSTRING
+        END-IF
+        MOVE WS-FUNCTION-TAG(1:10) TO WS-FUNCTION-ID.
+
+        C-PARA.
+        STRING '{'
+                '"statusCode": 400,'
+                '"headers": {"Content-Type": "application/json"},'
+                '"isBase64Encoded": false,'
+                '"body":'
+                '"{\"message\":\"unsupported function\",'
+                '\"runtime\":\"COBOL\"}"'
+                '}'
+                INTO WS-RESPONSE-JSON
+                ON OVERFLOW DISPLAY 'OVERFLOW!'
+        END-STRING.
