@@ -0,0 +1,199 @@
+000010 IDENTIFICATION DIVISION.
+000050* NIGHTLY RECONCILIATION BATCH JOB FOR COBOL-LEDGER.
+000060* Reads every posting detail record written by runner.cob
+000061* (LEDGER-POST) for the day from POSTFILE, sorts them by account,
+000062* recomputes the control total per account, and compares it to
+000063* the persisted balance in BALFILE. Any account whose recomputed
+000064* total does not match the master balance is flagged, and any
+000065* posting that hit the STRING OVERFLOW path in B-LAMBDAFORMAT is
+000066* flagged separately since its WS-OUTPUT buffer may have been
+000067* truncated when it was posted.
+000070 PROGRAM-ID. LEDGER-RECONCILE.
+000080 ENVIRONMENT DIVISION.
+000081 INPUT-OUTPUT SECTION.
+000082 FILE-CONTROL.
+           SELECT POST-FILE ASSIGN TO "POSTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POST-STATUS.
+           SELECT SORT-WORK ASSIGN TO "SORTWORK".
+           SELECT BAL-MASTER ASSIGN TO "BALFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAL-ACCOUNT
+               FILE STATUS IS WS-BAL-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+000083 DATA DIVISION.
+000084 FILE SECTION.
+       FD  POST-FILE.
+       01  POST-RECORD.
+           COPY LEDGERPST.
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SORT-TIMESTAMP          PIC X(26).
+           05  SORT-ACCOUNT            PIC X(10).
+           05  SORT-AMOUNT             PIC S9(9)V99.
+           05  SORT-DRCR-FLAG          PIC X(01).
+           05  SORT-OVERFLOW-FLAG      PIC X(01).
+               88  SORT-HAD-OVERFLOW   VALUE 'Y'.
+       FD  BAL-MASTER.
+       01  BAL-RECORD.
+           COPY LEDGERBAL.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(100).
+000090 WORKING-STORAGE SECTION.
+       01 WS-POST-STATUS PIC X(02) VALUE '00'.
+       01 WS-BAL-STATUS PIC X(02) VALUE '00'.
+       01 WS-RPT-STATUS PIC X(02) VALUE '00'.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-END-OF-POSTINGS VALUE 'Y'.
+       01 WS-FIRST-SW PIC X(01) VALUE 'Y'.
+           88 WS-FIRST-ACCOUNT VALUE 'Y'.
+       01 WS-PREV-ACCOUNT PIC X(10) VALUE SPACES.
+       01 WS-CONTROL-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-OVERFLOW-CNT PIC 9(05) VALUE 0.
+       01 WS-ACCOUNT-CNT PIC 9(05) VALUE 0.
+       01 WS-MISMATCH-CNT PIC 9(05) VALUE 0.
+       01 WS-TOTAL-OVERFLOW-CNT PIC 9(05) VALUE 0.
+       01 WS-MASTER-BALANCE PIC S9(9)V99 VALUE 0.
+       01 WS-DIFFERENCE PIC S9(9)V99 VALUE 0.
+       01 WS-CTRL-EDIT PIC -(8)9.99.
+       01 WS-MSTR-EDIT PIC -(8)9.99.
+       01 WS-DIFF-EDIT PIC -(8)9.99.
+000160 PROCEDURE DIVISION.
+        A-PARA.
+        PERFORM B-PARA
+        SORT SORT-WORK ON ASCENDING KEY SORT-ACCOUNT
+                USING POST-FILE
+                OUTPUT PROCEDURE IS D-PARA THRU D-PARA-EXIT
+        PERFORM E-PARA
+        PERFORM G-PARA
+        IF WS-MISMATCH-CNT > 0 OR WS-TOTAL-OVERFLOW-CNT > 0
+            MOVE 4 TO RETURN-CODE
+        END-IF
+        GOBACK.
+
+        B-PARA.
+        OPEN OUTPUT REPORT-FILE
+        IF WS-RPT-STATUS NOT = '00'
+            DISPLAY 'LEDGER-RECONCILE: UNABLE TO OPEN RECONRPT, STATUS '
+                    WS-RPT-STATUS
+            MOVE 8 TO RETURN-CODE
+            GOBACK
+        END-IF
+        MOVE 'COBOL-LEDGER NIGHTLY RECONCILIATION REPORT' TO
+                REPORT-LINE
+        WRITE REPORT-LINE
+        MOVE SPACES TO REPORT-LINE
+        WRITE REPORT-LINE
+        MOVE 'ACCOUNT      POSTED-TOTAL   MASTER-BALANCE   DIFFERENCE'
+                TO REPORT-LINE
+        WRITE REPORT-LINE
+        OPEN INPUT BAL-MASTER
+        IF WS-BAL-STATUS = '35'
+            OPEN OUTPUT BAL-MASTER
+            CLOSE BAL-MASTER
+            OPEN INPUT BAL-MASTER
+        END-IF
+        IF WS-BAL-STATUS NOT = '00'
+            DISPLAY 'LEDGER-RECONCILE: UNABLE TO OPEN BALFILE, STATUS '
+                    WS-BAL-STATUS
+            CLOSE REPORT-FILE
+            MOVE 8 TO RETURN-CODE
+            GOBACK
+        END-IF.
+
+        D-PARA.
+        PERFORM C-PARA UNTIL WS-END-OF-POSTINGS
+        IF NOT WS-FIRST-ACCOUNT
+            PERFORM F-PARA
+        END-IF.
+        D-PARA-EXIT.
+        EXIT.
+
+        C-PARA.
+        RETURN SORT-WORK
+            AT END
+                SET WS-END-OF-POSTINGS TO TRUE
+        END-RETURN
+        IF NOT WS-END-OF-POSTINGS
+            IF WS-FIRST-ACCOUNT
+                MOVE SORT-ACCOUNT TO WS-PREV-ACCOUNT
+                SET WS-FIRST-SW TO 'N'
+            END-IF
+            IF SORT-ACCOUNT NOT = WS-PREV-ACCOUNT
+                PERFORM F-PARA
+                MOVE SORT-ACCOUNT TO WS-PREV-ACCOUNT
+                MOVE 0 TO WS-CONTROL-TOTAL
+                MOVE 0 TO WS-OVERFLOW-CNT
+            END-IF
+            IF SORT-DRCR-FLAG = 'D'
+                COMPUTE WS-CONTROL-TOTAL =
+                        WS-CONTROL-TOTAL - SORT-AMOUNT
+            ELSE
+                COMPUTE WS-CONTROL-TOTAL =
+                        WS-CONTROL-TOTAL + SORT-AMOUNT
+            END-IF
+            IF SORT-OVERFLOW-FLAG = 'Y'
+                ADD 1 TO WS-OVERFLOW-CNT
+                ADD 1 TO WS-TOTAL-OVERFLOW-CNT
+            END-IF
+        END-IF.
+
+        E-PARA.
+        MOVE SPACES TO REPORT-LINE
+        WRITE REPORT-LINE
+        STRING 'ACCOUNTS PROCESSED: '
+                WS-ACCOUNT-CNT
+                '   MISMATCHES: '
+                WS-MISMATCH-CNT
+                '   OVERFLOW-FLAGGED POSTINGS: '
+                WS-TOTAL-OVERFLOW-CNT
+                INTO REPORT-LINE
+        END-STRING
+        WRITE REPORT-LINE.
+
+        F-PARA.
+        ADD 1 TO WS-ACCOUNT-CNT
+        MOVE WS-PREV-ACCOUNT TO BAL-ACCOUNT
+        READ BAL-MASTER
+            INVALID KEY
+                MOVE 0 TO BAL-BALANCE
+        END-READ
+        MOVE BAL-BALANCE TO WS-MASTER-BALANCE
+        COMPUTE WS-DIFFERENCE = WS-CONTROL-TOTAL - WS-MASTER-BALANCE
+        MOVE WS-CONTROL-TOTAL TO WS-CTRL-EDIT
+        MOVE WS-MASTER-BALANCE TO WS-MSTR-EDIT
+        MOVE WS-DIFFERENCE TO WS-DIFF-EDIT
+        MOVE SPACES TO REPORT-LINE
+        STRING WS-PREV-ACCOUNT '   '
+                WS-CTRL-EDIT '   '
+                WS-MSTR-EDIT '   '
+                WS-DIFF-EDIT
+                INTO REPORT-LINE
+        END-STRING
+        WRITE REPORT-LINE
+        IF WS-DIFFERENCE NOT = 0
+            ADD 1 TO WS-MISMATCH-CNT
+            MOVE SPACES TO REPORT-LINE
+            STRING '   *** MISMATCH -- recompute control total does'
+                    ' not match BALFILE ***'
+                    INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+        END-IF
+        IF WS-OVERFLOW-CNT > 0
+            MOVE SPACES TO REPORT-LINE
+            STRING '   *** '
+                    WS-OVERFLOW-CNT
+                    ' posting(s) hit STRING OVERFLOW -- verify by hand'
+                    ' ***'
+                    INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+        END-IF.
+
+        G-PARA.
+        CLOSE BAL-MASTER
+        CLOSE REPORT-FILE.
