@@ -1,45 +1,280 @@
 000010 IDENTIFICATION DIVISION.
 000050* THIS IS A COBOL PROGRAM THAT WILL RUN IN LAMBDA.
-000060* It will run a loop 4 times, concatinate some strings.
-000061* And add the expceted attributes for API Gateway.
-000070 PROGRAM-ID. Cobol-Ledger.
-000080 DATA DIVISION.
+000060* It posts real ledger transactions read from TRANFILE, one
+000061* posting per input record, and adds the expected attributes
+000062* for API Gateway.
+000063* Function id: POST. CALLed by the dispatcher (LEDGER-DISPATCHER),
+000064* which is the program's only entry point.
+000070 PROGRAM-ID. LEDGER-POST.
+000080 ENVIRONMENT DIVISION.
+000081 INPUT-OUTPUT SECTION.
+000082 FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT BAL-MASTER ASSIGN TO "BALFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAL-ACCOUNT
+               FILE STATUS IS WS-BAL-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT POST-FILE ASSIGN TO "POSTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POST-STATUS.
+000083 DATA DIVISION.
+000084 FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY LEDGERTX.
+       FD  BAL-MASTER.
+       01  BAL-RECORD.
+           COPY LEDGERBAL.
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           COPY LEDGERCKP.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY LEDGERAUD.
+       FD  POST-FILE.
+       01  POST-RECORD.
+           COPY LEDGERPST.
 000090 WORKING-STORAGE SECTION.
-000100 01 LOOP_COUNT PIC 9(1) VALUE 0.
 000110 01 WS-OUTPUT PIC X(1500).
 000120 01 WS-LAMBDA PIC X(1000).
 000130 01 WS-COUNT PIC 99 VALUE 1.
 000140 01 WS-COUNTR PIC 99 VALUE 1.
-000150 01 WS-TMP PIC X(10).
+000150 01 WS-TMP PIC X(30).
+       01 WS-REC-COUNT PIC 9(9) COMP VALUE 0.
+       01 WS-REL-KEY PIC 9(9) COMP VALUE 1.
+       01 WS-CKPT-INTERVAL PIC 9(9) COMP VALUE 1.
+       01 WS-TRANS-STATUS PIC X(02) VALUE '00'.
+       01 WS-BAL-STATUS PIC X(02) VALUE '00'.
+       01 WS-CKPT-STATUS PIC X(02) VALUE '00'.
+       01 WS-AUDIT-STATUS PIC X(02) VALUE '00'.
+       01 WS-POST-STATUS PIC X(02) VALUE '00'.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-END-OF-TRANS VALUE 'Y'.
+       01 WS-OVERFLOW-SW PIC X(01) VALUE 'N'.
+           88 WS-OVERFLOW-OCCURRED VALUE 'Y'.
+       01 WS-STATUS-CODE PIC 9(03) VALUE 200.
+       01 WS-FUNCTION-ID PIC X(10) VALUE 'POST'.
+       01 WS-INPUT-SUMMARY PIC X(60) VALUE SPACES.
+       01 WS-TIMESTAMP PIC X(26) VALUE SPACES.
+       01 WS-CUR-DATE8 PIC 9(08) VALUE 0.
+       01 WS-CUR-DATE-X REDEFINES WS-CUR-DATE8.
+           05 WS-CUR-YYYY PIC 9(04).
+           05 WS-CUR-MM PIC 9(02).
+           05 WS-CUR-DD PIC 9(02).
+       01 WS-CUR-TIME8 PIC 9(08) VALUE 0.
+       01 WS-CUR-TIME-X REDEFINES WS-CUR-TIME8.
+           05 WS-CUR-HH PIC 9(02).
+           05 WS-CUR-MIN PIC 9(02).
+           05 WS-CUR-SEC PIC 9(02).
+           05 WS-CUR-CENT PIC 9(02).
+       01 WS-AMOUNT-EDIT PIC ---9(7).99.
+000160 LINKAGE SECTION.
+       01 LS-EVENT-JSON PIC X(2000).
+       01 LS-FUNCTION-ID PIC X(10).
+       01 LS-RESPONSE-JSON PIC X(1000).
 
-000160 PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-EVENT-JSON LS-FUNCTION-ID
+               LS-RESPONSE-JSON.
         A-PARA.
-        PERFORM B-PARA WITH TEST AFTER UNTIL LOOP_COUNT>3
+        PERFORM C-PARA
+        PERFORM D-PARA
+        PERFORM B-PARA WITH TEST AFTER UNTIL WS-END-OF-TRANS
         PERFORM B-LAMBDAFORMAT
-        DISPLAY FUNCTION TRIM(WS-LAMBDA)
-        STOP RUN.
+        PERFORM F-PARA
+        PERFORM G-PARA
+        MOVE WS-LAMBDA TO LS-RESPONSE-JSON
+        IF WS-OVERFLOW-OCCURRED
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+        GOBACK.
 
         B-PARA.
-        ADD 1 TO LOOP_COUNT
-        IF LOOP_COUNT < 4
-                MOVE FUNCTION CONCATENATE(LOOP_COUNT, ',') TO WS-TMP
+        READ TRANS-FILE NEXT RECORD
+            AT END
+                SET WS-END-OF-TRANS TO TRUE
+        END-READ
+        IF NOT WS-END-OF-TRANS
+            ADD 1 TO WS-REC-COUNT
+            PERFORM E-PARA
+            MOVE SPACES TO WS-TMP
+            STRING FUNCTION TRIM(TX-ACCOUNT)
+                    ':'
+                    FUNCTION TRIM(WS-AMOUNT-EDIT)
+                    ':'
+                    TX-DRCR-FLAG
+                    ','
+                    INTO WS-TMP
+            END-STRING
+            STRING  FUNCTION TRIM(WS-TMP)
+                    INTO WS-OUTPUT
+                    WITH POINTER WS-COUNTR
+                    ON OVERFLOW
+                        SET WS-OVERFLOW-OCCURRED TO TRUE
+                        DISPLAY 'OVERFLOW!'
+            END-STRING
+            PERFORM H-PARA
+            IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVAL) = 0
+                PERFORM I-PARA
+            END-IF
+        END-IF.
+
+        B-LAMBDAFORMAT.
+        IF WS-OVERFLOW-OCCURRED
+            PERFORM J-PARA
         ELSE
-                MOVE LOOP_COUNT TO WS-TMP
+            MOVE 200 TO WS-STATUS-CODE
+            STRING '{'
+                    '"statusCode": '
+                    FUNCTION TRIM(WS-STATUS-CODE)
+                    ','
+                    '"headers": {"Content-Type": "application/json"},'
+                    '"isBase64Encoded": false,'
+                    '"body":'
+                    '"{\"message\":\"'
+                    FUNCTION TRIM(WS-OUTPUT)
+                    '\",\"runtime\":\"COBOL\"'
+                    ',\"function\":\"'
+                    FUNCTION TRIM(WS-FUNCTION-ID)
+                    '\"}"}'
+                    INTO WS-LAMBDA
+                    WITH POINTER WS-COUNT
+                    ON OVERFLOW
+                        SET WS-OVERFLOW-OCCURRED TO TRUE
+                        PERFORM J-PARA
+            END-STRING
+        END-IF.
+
+        C-PARA.
+        ACCEPT WS-CUR-DATE8 FROM DATE YYYYMMDD
+        ACCEPT WS-CUR-TIME8 FROM TIME
+        MOVE LS-FUNCTION-ID TO WS-FUNCTION-ID
+        IF WS-FUNCTION-ID = SPACES OR LOW-VALUES
+            MOVE 'POST' TO WS-FUNCTION-ID
         END-IF
-        STRING  FUNCTION TRIM(WS-TMP)
-                INTO WS-OUTPUT
-                WITH POINTER WS-COUNTR
-                ON OVERFLOW DISPLAY 'OVERFLOW!'
-        END-STRING.
+        STRING WS-CUR-YYYY '-' WS-CUR-MM '-' WS-CUR-DD 'T'
+                WS-CUR-HH ':' WS-CUR-MIN ':' WS-CUR-SEC 'Z'
+                INTO WS-TIMESTAMP
+        END-STRING
+        MOVE SPACES TO WS-OUTPUT
+        MOVE SPACES TO WS-LAMBDA
+        MOVE LS-EVENT-JSON(1:60) TO WS-INPUT-SUMMARY
+        OPEN INPUT TRANS-FILE
+        IF WS-TRANS-STATUS NOT = '00'
+            SET WS-END-OF-TRANS TO TRUE
+        END-IF
+        OPEN I-O BAL-MASTER
+        IF WS-BAL-STATUS = '35'
+            OPEN OUTPUT BAL-MASTER
+            CLOSE BAL-MASTER
+            OPEN I-O BAL-MASTER
+        END-IF
+        OPEN EXTEND POST-FILE
+        IF WS-POST-STATUS NOT = '00'
+            OPEN OUTPUT POST-FILE
+        END-IF
+        OPEN EXTEND AUDIT-FILE
+        IF WS-AUDIT-STATUS NOT = '00'
+            OPEN OUTPUT AUDIT-FILE
+        END-IF.
 
-        B-LAMBDAFORMAT.
+        D-PARA.
+        MOVE 1 TO WS-REL-KEY
+        OPEN INPUT CKPT-FILE
+        IF WS-CKPT-STATUS = '00'
+            READ CKPT-FILE
+            IF WS-CKPT-STATUS = '00'
+                COMPUTE WS-REL-KEY = CKPT-LAST-REC + 1
+            END-IF
+            CLOSE CKPT-FILE
+        END-IF
+        IF WS-REL-KEY > 1
+            START TRANS-FILE KEY IS NOT LESS THAN WS-REL-KEY
+                INVALID KEY SET WS-END-OF-TRANS TO TRUE
+            END-START
+        END-IF.
+
+        E-PARA.
+        MOVE TX-AMOUNT TO WS-AMOUNT-EDIT
+        MOVE TX-ACCOUNT TO BAL-ACCOUNT
+        READ BAL-MASTER
+            INVALID KEY
+                MOVE 0 TO BAL-BALANCE
+        END-READ
+        IF TX-IS-DEBIT
+            COMPUTE BAL-BALANCE = BAL-BALANCE - TX-AMOUNT
+        ELSE
+            COMPUTE BAL-BALANCE = BAL-BALANCE + TX-AMOUNT
+        END-IF
+        MOVE WS-TIMESTAMP TO BAL-LAST-UPDATE
+        IF WS-BAL-STATUS = '23' OR WS-BAL-STATUS = '21'
+            WRITE BAL-RECORD
+        ELSE
+            REWRITE BAL-RECORD
+            IF WS-BAL-STATUS NOT = '00'
+                WRITE BAL-RECORD
+            END-IF
+        END-IF.
+
+        F-PARA.
+        MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+        MOVE WS-FUNCTION-ID TO AUD-FUNCTION-ID
+        MOVE WS-INPUT-SUMMARY TO AUD-INPUT-SUMMARY
+        MOVE WS-STATUS-CODE TO AUD-STATUS-CODE
+        WRITE AUDIT-RECORD.
+
+        G-PARA.
+        CLOSE TRANS-FILE
+        CLOSE BAL-MASTER
+        CLOSE POST-FILE
+        CLOSE AUDIT-FILE.
+
+        H-PARA.
+        MOVE WS-TIMESTAMP TO POST-TIMESTAMP
+        MOVE TX-ACCOUNT TO POST-ACCOUNT
+        MOVE TX-AMOUNT TO POST-AMOUNT
+        MOVE TX-DRCR-FLAG TO POST-DRCR-FLAG
+        IF WS-OVERFLOW-OCCURRED
+            MOVE 'Y' TO POST-OVERFLOW-FLAG
+        ELSE
+            MOVE 'N' TO POST-OVERFLOW-FLAG
+        END-IF
+        WRITE POST-RECORD.
+
+        I-PARA.
+        MOVE WS-REL-KEY TO CKPT-LAST-REC
+        OPEN OUTPUT CKPT-FILE
+        WRITE CKPT-RECORD
+        CLOSE CKPT-FILE.
+
+        J-PARA.
+        MOVE 500 TO WS-STATUS-CODE
+        MOVE SPACES TO WS-LAMBDA
+        MOVE 1 TO WS-COUNT
         STRING '{'
-                '"statusCode": 200,'
+                '"statusCode": '
+                FUNCTION TRIM(WS-STATUS-CODE)
+                ','
+                '"headers": {"Content-Type": "application/json"},'
+                '"isBase64Encoded": false,'
                 '"body":'
-                '"{\"message\":\"'
-                FUNCTION TRIM(WS-OUTPUT)
-                '\",\"runtime\":\"COBOL\"'
-                '}"}'
+                '"{\"message\":\"ledger posting message exceeded '
+                'output buffer\",\"runtime\":\"COBOL\",'
+                '\"function\":\"'
+                FUNCTION TRIM(WS-FUNCTION-ID)
+                '\"}"}'
                 INTO WS-LAMBDA
                 WITH POINTER WS-COUNT
                 ON OVERFLOW DISPLAY 'OVERFLOW!'
